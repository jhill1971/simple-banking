@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. client_file_load.
+       AUTHOR. James Hill.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO "client-extract.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLIENT-FILE ASSIGN TO "client-data.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENT-ACCTNUM.
+           SELECT REJECT-FILE ASSIGN TO "client-reject.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       01 EXTRACT-RECORD.
+           05 EXTRACT-ACCTNUM         PIC X(7).
+           05 EXTRACT-LASTNAME        PIC X(20).
+           05 EXTRACT-FIRSTNAME       PIC X(20).
+           05 EXTRACT-BALANCE         PIC X(10).
+           05 EXTRACT-OVERDRAFT-LIMIT PIC X(10).
+           05 EXTRACT-ACCOUNT-TYPE    PIC X(1).
+
+       FD  CLIENT-FILE.
+           COPY CLIENTREC.
+
+       FD  REJECT-FILE.
+       01 REJECT-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 END-OF-FILE                  PIC X        VALUE "N".
+       77 WS-LOADED-COUNT              PIC 9(5)     VALUE ZERO.
+       77 WS-REJECTED-COUNT            PIC 9(5)     VALUE ZERO.
+       77 WS-REJECT-REASON             PIC X(40).
+       77 WS-NUMVAL-RESULT             PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+       000-MAIN-FUNCTION.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-EXTRACT
+              UNTIL END-OF-FILE = "Y"
+           PERFORM 900-TERMINATE.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT EXTRACT-FILE
+           OPEN OUTPUT CLIENT-FILE
+           OPEN OUTPUT REJECT-FILE
+           DISPLAY "LOADING client-data.txt FROM client-extract.txt"
+           MOVE "REJECTED RECORDS - client-extract.txt" TO REJECT-RECORD
+           WRITE REJECT-RECORD
+           MOVE " " TO REJECT-RECORD
+           WRITE REJECT-RECORD
+           PERFORM 210-READ-EXTRACT-FILE.
+
+       200-PROCESS-EXTRACT.
+           PERFORM 220-VALIDATE-EXTRACT-RECORD
+           IF WS-REJECT-REASON = SPACES
+              PERFORM 230-WRITE-CLIENT-RECORD
+           ELSE
+              PERFORM 240-WRITE-REJECT-RECORD
+           END-IF
+           PERFORM 210-READ-EXTRACT-FILE.
+
+       210-READ-EXTRACT-FILE.
+           READ EXTRACT-FILE
+              AT END MOVE "Y" TO END-OF-FILE
+           END-READ.
+
+       220-VALIDATE-EXTRACT-RECORD.
+           MOVE SPACES TO WS-REJECT-REASON
+           IF EXTRACT-ACCTNUM = SPACES
+              MOVE "BLANK ACCOUNT NUMBER" TO WS-REJECT-REASON
+           ELSE
+              COMPUTE WS-NUMVAL-RESULT =
+               FUNCTION TEST-NUMVAL (EXTRACT-ACCTNUM)
+              IF WS-NUMVAL-RESULT NOT = ZERO
+                 MOVE "NON-NUMERIC ACCOUNT NUMBER" TO WS-REJECT-REASON
+              ELSE
+                 COMPUTE WS-NUMVAL-RESULT =
+                  FUNCTION TEST-NUMVAL (EXTRACT-BALANCE)
+                 IF WS-NUMVAL-RESULT NOT = ZERO
+                    MOVE "NON-NUMERIC BALANCE" TO WS-REJECT-REASON
+                 ELSE
+                    COMPUTE WS-NUMVAL-RESULT =
+                     FUNCTION TEST-NUMVAL (EXTRACT-OVERDRAFT-LIMIT)
+                    IF WS-NUMVAL-RESULT NOT = ZERO
+                       MOVE "NON-NUMERIC OVERDRAFT LIMIT" TO
+                        WS-REJECT-REASON
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       230-WRITE-CLIENT-RECORD.
+           MOVE EXTRACT-ACCTNUM         TO CLIENT-ACCTNUM
+           MOVE EXTRACT-LASTNAME        TO CLIENT-LASTNAME
+           MOVE EXTRACT-FIRSTNAME       TO CLIENT-FIRSTNAME
+           MOVE FUNCTION NUMVAL (EXTRACT-BALANCE)         TO
+            CLIENT-BALANCE
+           MOVE FUNCTION NUMVAL (EXTRACT-OVERDRAFT-LIMIT) TO
+            CLIENT-OVERDRAFT-LIMIT
+           MOVE EXTRACT-ACCOUNT-TYPE    TO CLIENT-ACCOUNT-TYPE
+           WRITE CLIENT-RECORD
+              INVALID KEY
+                 MOVE "DUPLICATE ACCOUNT NUMBER" TO WS-REJECT-REASON
+                 PERFORM 240-WRITE-REJECT-RECORD
+              NOT INVALID KEY
+                 ADD 1 TO WS-LOADED-COUNT
+           END-WRITE.
+
+       240-WRITE-REJECT-RECORD.
+           ADD 1 TO WS-REJECTED-COUNT
+           STRING
+               EXTRACT-ACCTNUM      DELIMITED BY SIZE
+               "  "                 DELIMITED BY SIZE
+               WS-REJECT-REASON     DELIMITED BY SIZE
+               INTO REJECT-RECORD
+           END-STRING
+           WRITE REJECT-RECORD.
+
+       900-TERMINATE.
+           CLOSE EXTRACT-FILE
+           CLOSE CLIENT-FILE
+           CLOSE REJECT-FILE.
+           DISPLAY "ACCOUNTS LOADED: " WS-LOADED-COUNT
+           DISPLAY "RECORDS REJECTED: " WS-REJECTED-COUNT.
