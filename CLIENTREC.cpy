@@ -0,0 +1,12 @@
+      *  CLIENTREC.CPY
+      *  SHARED CLIENT MASTER RECORD LAYOUT FOR CLIENT-FILE.
+      *  CLIENT-FILE IS KEYED ON CLIENT-ACCTNUM. COPIED BY EVERY
+      *  PROGRAM THAT OPENS THE CLIENT MASTER SO THE LAYOUT ONLY
+      *  HAS TO CHANGE IN ONE PLACE.
+       01 CLIENT-RECORD.
+           05 CLIENT-ACCTNUM          PIC X(7).
+           05 CLIENT-LASTNAME         PIC X(20).
+           05 CLIENT-FIRSTNAME        PIC X(20).
+           05 CLIENT-BALANCE          PIC S9(7)V99.
+           05 CLIENT-OVERDRAFT-LIMIT  PIC S9(7)V99.
+           05 CLIENT-ACCOUNT-TYPE     PIC X(1).
