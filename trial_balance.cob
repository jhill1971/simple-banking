@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. trial_balance.
+       AUTHOR. James Hill.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENT-FILE ASSIGN TO "client-data.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLIENT-ACCTNUM.
+           SELECT REPORT-FILE ASSIGN TO "trial-balance.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENT-FILE.
+           COPY CLIENTREC.
+
+       FD  REPORT-FILE.
+       01 REPORT-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 END-OF-FILE                  PIC X        VALUE "N".
+       77 WS-ACCOUNT-COUNT             PIC 9(5)     VALUE ZERO.
+       77 WS-NEGATIVE-COUNT            PIC 9(5)     VALUE ZERO.
+       77 WS-GRAND-TOTAL               PIC S9(9)V99 VALUE ZERO.
+       77 WS-DISPLAY-BALANCE           PIC -(7)9.99.
+       77 WS-DISPLAY-TOTAL             PIC -(9)9.99.
+       77 WS-NEGATIVE-FLAG             PIC X(12).
+
+       PROCEDURE DIVISION.
+       000-MAIN-FUNCTION.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-ACCOUNTS
+              UNTIL END-OF-FILE = "Y"
+           PERFORM 300-PRINT-TOTALS
+           PERFORM 900-TERMINATE.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT CLIENT-FILE
+           OPEN OUTPUT REPORT-FILE
+           PERFORM 110-PRINT-HEADER
+           PERFORM 210-READ-CLIENT-FILE.
+
+       110-PRINT-HEADER.
+           MOVE "END-OF-DAY TRIAL BALANCE REPORT" TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+           MOVE " " TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+           MOVE "ACCT NO  NAME                            BALANCE"
+               TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       200-PROCESS-ACCOUNTS.
+           PERFORM 220-PRINT-DETAIL-LINE
+           ADD 1 TO WS-ACCOUNT-COUNT
+           ADD CLIENT-BALANCE TO WS-GRAND-TOTAL
+           PERFORM 210-READ-CLIENT-FILE.
+
+       210-READ-CLIENT-FILE.
+           READ CLIENT-FILE NEXT RECORD
+              AT END MOVE "Y" TO END-OF-FILE
+           END-READ.
+
+       220-PRINT-DETAIL-LINE.
+           MOVE CLIENT-BALANCE TO WS-DISPLAY-BALANCE
+           IF CLIENT-BALANCE < ZERO
+              MOVE "**NEGATIVE**" TO WS-NEGATIVE-FLAG
+              ADD 1 TO WS-NEGATIVE-COUNT
+           ELSE
+              MOVE SPACES TO WS-NEGATIVE-FLAG
+           END-IF
+           MOVE SPACES TO REPORT-RECORD
+           STRING
+               CLIENT-ACCTNUM                    DELIMITED BY SIZE
+               "  "                               DELIMITED BY SIZE
+               FUNCTION TRIM (CLIENT-FIRSTNAME)  DELIMITED BY SIZE
+               " "                                DELIMITED BY SIZE
+               FUNCTION TRIM (CLIENT-LASTNAME)   DELIMITED BY SIZE
+               " "                                DELIMITED BY SIZE
+               WS-DISPLAY-BALANCE    DELIMITED BY SIZE
+               " "                   DELIMITED BY SIZE
+               WS-NEGATIVE-FLAG      DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD.
+
+       300-PRINT-TOTALS.
+           MOVE WS-GRAND-TOTAL TO WS-DISPLAY-TOTAL
+           MOVE " " TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+           STRING
+               "ACCOUNTS REPORTED: "  DELIMITED BY SIZE
+               WS-ACCOUNT-COUNT       DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD.
+           STRING
+               "GRAND TOTAL OF ALL BALANCES: " DELIMITED BY SIZE
+               WS-DISPLAY-TOTAL                DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD.
+           IF WS-NEGATIVE-COUNT > ZERO
+              STRING
+                  "*** " DELIMITED BY SIZE
+                  WS-NEGATIVE-COUNT DELIMITED BY SIZE
+                  " ACCOUNT(S) WITH A NEGATIVE BALANCE - SEE ABOVE ***"
+                     DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+              END-STRING
+              WRITE REPORT-RECORD
+           END-IF.
+
+       900-TERMINATE.
+           CLOSE CLIENT-FILE
+           CLOSE REPORT-FILE.
+           DISPLAY "TRIAL BALANCE REPORT WRITTEN TO trial-balance.rpt".
