@@ -6,40 +6,70 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIENT-FILE ASSIGN TO "client-data.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENT-ACCTNUM.
+           SELECT OPTIONAL TRANSACTION-FILE ASSIGN TO "transaction.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL STATEMENT-FILE ASSIGN TO "statement.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CLIENT-FILE.
-       01 CLIENT-RECORD.
-           05 CLIENT-ACCTNUM          PIC X(7).
-           05 CLIENT-LASTNAME         PIC X(20).
-           05 CLIENT-FIRSTNAME        PIC X(20).
-           05 CLIENT-BALANCE          PIC X(9).
+           COPY CLIENTREC.
+
+       FD  TRANSACTION-FILE.
+       01 TRANSACTION-RECORD          PIC X(84).
+
+       FD  STATEMENT-FILE.
+       01 STATEMENT-RECORD            PIC X(80).
 
        WORKING-STORAGE SECTION.
        77 END-OF-SESSION-SWITCH       PIC X    VALUE "N".
-       77 END-OF-FILE                 PIC X    VALUE "N".
+       77 WS-ACCOUNT-FOUND-SWITCH     PIC X    VALUE "N".
        01 USER-ACTIVITY               PIC X.
        77 WS-ACCOUNT-NUMBER           PIC X(7).
        77 WS-DEPOSIT-AMOUNT           PIC 9(7)V99.
        77 WS-WITHDRAWAL-AMOUNT        PIC 9(7)V99.
-       77 WS-FORMATTED-BALANCE        PIC 9(7)V99.
-       77 WS-BALANCE-TEXT             PIC Z(9).
-       01 CLIENT-TABLE.
-           05 CLIENT-ENTRY OCCURS 100 TIMES INDEXED BY TABLE-INDEX.
-               10 CLIENT-ACCTNUM-T    PIC X(7).
-               10 CLIENT-LASTNAME-T   PIC X(20).
-               10 CLIENT-FIRSTNAME-T  PIC X(20).
-               10 CLIENT-BALANCE-T    PIC S9(7)V99.
-       77 WS-CLIENT-INDEX             PIC 9(3) VALUE 1.
-       77 WS-DISPLAY-BALANCE          PIC $$,$$$,$$9.99.
+       77 WS-TRANS-ACTIVITY           PIC X(10).
+       77 WS-TRANS-AMOUNT             PIC S9(7)V99.
+       77 WS-TRANS-AMOUNT-TEXT        PIC -(7)9.99.
+       77 WS-TRANS-BEFORE-BALANCE     PIC S9(7)V99.
+       77 WS-TRANS-BEFORE-TEXT        PIC -(7)9.99.
+       77 WS-TRANS-AFTER-BALANCE      PIC S9(7)V99.
+       77 WS-TRANS-AFTER-TEXT         PIC -(7)9.99.
+       77 WS-TRANS-FEE-AMOUNT         PIC S9(3)V99 VALUE ZERO.
+       77 WS-TRANS-FEE-TEXT           PIC -(3)9.99.
+       77 WS-TRANS-TIMESTAMP          PIC X(21).
+       77 WS-DISPLAY-BALANCE          PIC $$,$$$,$$9.99-.
+       77 WS-DEBIT-AMOUNT              PIC 9(7)V99.
+       77 WS-DEBIT-OK-SWITCH           PIC X    VALUE "N".
+       77 WS-AVAILABLE-BALANCE         PIC S9(7)V99.
+       77 WS-OVERDRAFT-FEE             PIC 9(3)V99 VALUE 5.00.
+       77 WS-OD-FEE-CHARGED            PIC S9(3)V99 VALUE ZERO.
+       77 WS-NEW-LASTNAME             PIC X(20).
+       77 WS-NEW-FIRSTNAME            PIC X(20).
+       77 WS-NEW-ACCOUNT-TYPE         PIC X(1).
+       77 WS-MAX-ACCTNUM              PIC 9(7) VALUE ZERO.
+       77 WS-SCAN-EOF-SWITCH          PIC X    VALUE "N".
+       77 WS-ACCTNUM-NUMVAL-CHECK     PIC S9(9)V99.
+       77 WS-XFER-FROM-ACCTNUM        PIC X(7).
+       77 WS-XFER-TO-ACCTNUM          PIC X(7).
+       77 WS-XFER-AMOUNT              PIC 9(7)V99.
+       77 WS-STMT-TIMESTAMP           PIC X(21).
+       77 WS-STMT-DATE                PIC X(8).
 
        PROCEDURE DIVISION.
        000-MAIN-FUNCTION.
            PERFORM 300-INITIALIZE
+           OPEN EXTEND TRANSACTION-FILE
+           OPEN EXTEND STATEMENT-FILE
            PERFORM 100-ACTIVITY-SELECTION
                UNTIL END-OF-SESSION-SWITCH = "Y".
+           CLOSE TRANSACTION-FILE
+           CLOSE STATEMENT-FILE
+           CLOSE CLIENT-FILE.
            DISPLAY "END OF SESSION".
            STOP RUN.
 
@@ -48,10 +78,14 @@
            DISPLAY "ENTER B TO CHECK YOUR BALANCE".
            DISPLAY "ENTER D TO MAKE A DEPOSIT".
            DISPLAY "ENTER W TO MAKE A WITHDRAWAL".
+           DISPLAY "ENTER O TO OPEN A NEW ACCOUNT".
+           DISPLAY "ENTER C TO CLOSE AN ACCOUNT".
+           DISPLAY "ENTER T TO TRANSFER BETWEEN ACCOUNTS".
+           DISPLAY "ENTER S TO PRINT A CUSTOMER STATEMENT".
            DISPLAY "ENTER 0 TO END THIS SESSION".
            DISPLAY "YOUR SELECTION: " WITH NO ADVANCING.
            ACCEPT USER-ACTIVITY.
-          
+
            IF USER-ACTIVITY = "0"
               MOVE "Y" TO END-OF-SESSION-SWITCH
            ELSE
@@ -62,6 +96,14 @@
                     PERFORM 120-MAKE-DEPOSIT
                  WHEN USER-ACTIVITY = "W"
                     PERFORM 130-MAKE-WITHDRAWAL
+                 WHEN USER-ACTIVITY = "O"
+                    PERFORM 150-OPEN-ACCOUNT
+                 WHEN USER-ACTIVITY = "C"
+                    PERFORM 160-CLOSE-ACCOUNT
+                 WHEN USER-ACTIVITY = "T"
+                    PERFORM 170-TRANSFER-FUNDS
+                 WHEN USER-ACTIVITY = "S"
+                    PERFORM 180-PRINT-STATEMENT
                  WHEN OTHER
                     DISPLAY "UNEXPECTED INPUT. TRY AGAIN."
                     DISPLAY " ".
@@ -70,10 +112,10 @@
            DISPLAY "ENTER YOUR ACCOUNT NUMBER:" WITH NO ADVANCING.
            ACCEPT WS-ACCOUNT-NUMBER.
            PERFORM 200-SEARCH-ACCOUNT
-           IF TABLE-INDEX NOT > 100
-              MOVE CLIENT-BALANCE-T(TABLE-INDEX) TO WS-DISPLAY-BALANCE
-              DISPLAY FUNCTION TRIM (CLIENT-FIRSTNAME-T(TABLE-INDEX))
-               " " FUNCTION TRIM (CLIENT-LASTNAME-T(TABLE-INDEX))
+           IF WS-ACCOUNT-FOUND-SWITCH = "Y"
+              MOVE CLIENT-BALANCE TO WS-DISPLAY-BALANCE
+              DISPLAY FUNCTION TRIM (CLIENT-FIRSTNAME)
+               " " FUNCTION TRIM (CLIENT-LASTNAME)
               DISPLAY "BALANCE: " WS-DISPLAY-BALANCE
            ELSE
               DISPLAY "ACCOUNT NOT FOUND".
@@ -83,90 +125,299 @@
            DISPLAY "ENTER YOUR ACCOUNT NUMBER: " WITH NO ADVANCING.
            ACCEPT WS-ACCOUNT-NUMBER.
            PERFORM 200-SEARCH-ACCOUNT
-           IF TABLE-INDEX NOT > 100
+           IF WS-ACCOUNT-FOUND-SWITCH = "Y"
               DISPLAY "ENTER DEPOSIT AMOUNT: " WITH NO ADVANCING
               ACCEPT WS-DEPOSIT-AMOUNT
-              ADD WS-DEPOSIT-AMOUNT TO CLIENT-BALANCE-T(TABLE-INDEX)
-              MOVE CLIENT-BALANCE-T(TABLE-INDEX) TO WS-DISPLAY-BALANCE
+              MOVE CLIENT-BALANCE TO WS-TRANS-BEFORE-BALANCE
+              ADD WS-DEPOSIT-AMOUNT TO CLIENT-BALANCE
+              MOVE CLIENT-BALANCE TO WS-DISPLAY-BALANCE
               DISPLAY "NEW BALANCE: " WS-DISPLAY-BALANCE
               PERFORM 400-UPDATE-FILE
-           ELSE 
-              DISPLAY "ACCOUNT NOT FOUND".
+              MOVE "DEPOSIT"           TO WS-TRANS-ACTIVITY
+              MOVE WS-DEPOSIT-AMOUNT   TO WS-TRANS-AMOUNT
+              MOVE CLIENT-BALANCE      TO WS-TRANS-AFTER-BALANCE
+              MOVE ZERO                TO WS-TRANS-FEE-AMOUNT
+              PERFORM 140-WRITE-TRANSACTION-RECORD
+           ELSE
+              DISPLAY "ACCOUNT NOT FOUND"
+              MOVE "DEP-NOFND"         TO WS-TRANS-ACTIVITY
+              MOVE ZERO                TO WS-TRANS-AMOUNT
+                                           WS-TRANS-BEFORE-BALANCE
+                                           WS-TRANS-AFTER-BALANCE
+                                           WS-TRANS-FEE-AMOUNT
+              PERFORM 140-WRITE-TRANSACTION-RECORD.
            DISPLAY " ".
 
        130-MAKE-WITHDRAWAL.
            DISPLAY "ENTER YOUR ACCOUNT NUMBER: " WITH NO ADVANCING.
            ACCEPT WS-ACCOUNT-NUMBER.
            PERFORM 200-SEARCH-ACCOUNT
-           IF TABLE-INDEX NOT > 100
+           IF WS-ACCOUNT-FOUND-SWITCH = "Y"
               DISPLAY "ENTER WITHDRAWAL AMOUNT: " WITH NO ADVANCING
               ACCEPT WS-WITHDRAWAL-AMOUNT
-              IF WS-WITHDRAWAL-AMOUNT <= CLIENT-BALANCE-T(TABLE-INDEX)
-                 SUBTRACT WS-WITHDRAWAL-AMOUNT FROM 
-                 CLIENT-BALANCE-T(TABLE-INDEX)
-                 MOVE CLIENT-BALANCE-T(TABLE-INDEX) TO
-                  WS-DISPLAY-BALANCE
+              MOVE CLIENT-BALANCE TO WS-TRANS-BEFORE-BALANCE
+              MOVE WS-WITHDRAWAL-AMOUNT TO WS-DEBIT-AMOUNT
+              PERFORM 135-DEBIT-WITH-OVERDRAFT
+              IF WS-DEBIT-OK-SWITCH = "Y"
+                 MOVE CLIENT-BALANCE TO WS-DISPLAY-BALANCE
                  DISPLAY "NEW BALANCE: " WS-DISPLAY-BALANCE
                  PERFORM 400-UPDATE-FILE
-              ELSE 
+                 MOVE "WITHDRAWAL"        TO WS-TRANS-ACTIVITY
+                 MOVE WS-WITHDRAWAL-AMOUNT TO WS-TRANS-AMOUNT
+                 MOVE CLIENT-BALANCE      TO WS-TRANS-AFTER-BALANCE
+                 MOVE WS-OD-FEE-CHARGED   TO WS-TRANS-FEE-AMOUNT
+                 PERFORM 140-WRITE-TRANSACTION-RECORD
+              ELSE
                  DISPLAY "INSUFFICIENT FUNDS"
-              
-           ELSE 
+                 MOVE "WD-NSF"            TO WS-TRANS-ACTIVITY
+                 MOVE WS-WITHDRAWAL-AMOUNT TO WS-TRANS-AMOUNT
+                 MOVE WS-TRANS-BEFORE-BALANCE TO WS-TRANS-AFTER-BALANCE
+                 MOVE ZERO                TO WS-TRANS-FEE-AMOUNT
+                 PERFORM 140-WRITE-TRANSACTION-RECORD
+           ELSE
+              DISPLAY "ACCOUNT NOT FOUND"
+              MOVE "WD-NOFND"           TO WS-TRANS-ACTIVITY
+              MOVE ZERO                 TO WS-TRANS-AMOUNT
+                                           WS-TRANS-BEFORE-BALANCE
+                                           WS-TRANS-AFTER-BALANCE
+                                           WS-TRANS-FEE-AMOUNT
+              PERFORM 140-WRITE-TRANSACTION-RECORD.
+
+           DISPLAY " ".
+
+       135-DEBIT-WITH-OVERDRAFT.
+           MOVE ZERO TO WS-OD-FEE-CHARGED
+           COMPUTE WS-AVAILABLE-BALANCE =
+            CLIENT-BALANCE + CLIENT-OVERDRAFT-LIMIT
+           IF WS-DEBIT-AMOUNT <= CLIENT-BALANCE
+              SUBTRACT WS-DEBIT-AMOUNT FROM CLIENT-BALANCE
+              MOVE "Y" TO WS-DEBIT-OK-SWITCH
+           ELSE
+              IF WS-DEBIT-AMOUNT + WS-OVERDRAFT-FEE >
+               WS-AVAILABLE-BALANCE
+                 MOVE "N" TO WS-DEBIT-OK-SWITCH
+              ELSE
+                 SUBTRACT WS-DEBIT-AMOUNT FROM CLIENT-BALANCE
+                 SUBTRACT WS-OVERDRAFT-FEE FROM CLIENT-BALANCE
+                 MOVE WS-OVERDRAFT-FEE TO WS-OD-FEE-CHARGED
+                 DISPLAY "OVERDRAFT FEE APPLIED: " WS-OVERDRAFT-FEE
+                 MOVE "Y" TO WS-DEBIT-OK-SWITCH
+              END-IF
+           END-IF.
+
+       140-WRITE-TRANSACTION-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-TRANS-TIMESTAMP
+           MOVE WS-TRANS-AMOUNT          TO WS-TRANS-AMOUNT-TEXT
+           MOVE WS-TRANS-BEFORE-BALANCE  TO WS-TRANS-BEFORE-TEXT
+           MOVE WS-TRANS-AFTER-BALANCE   TO WS-TRANS-AFTER-TEXT
+           MOVE WS-TRANS-FEE-AMOUNT      TO WS-TRANS-FEE-TEXT
+           STRING
+               WS-ACCOUNT-NUMBER   DELIMITED BY SIZE
+               " "                 DELIMITED BY SIZE
+               WS-TRANS-ACTIVITY   DELIMITED BY SIZE
+               " "                 DELIMITED BY SIZE
+               WS-TRANS-AMOUNT-TEXT DELIMITED BY SIZE
+               " "                 DELIMITED BY SIZE
+               WS-TRANS-BEFORE-TEXT DELIMITED BY SIZE
+               " "                 DELIMITED BY SIZE
+               WS-TRANS-AFTER-TEXT DELIMITED BY SIZE
+               " "                 DELIMITED BY SIZE
+               WS-TRANS-FEE-TEXT   DELIMITED BY SIZE
+               " "                 DELIMITED BY SIZE
+               WS-TRANS-TIMESTAMP  DELIMITED BY SIZE
+               INTO TRANSACTION-RECORD
+           END-STRING
+           WRITE TRANSACTION-RECORD.
+
+       150-OPEN-ACCOUNT.
+           PERFORM 210-FIND-NEXT-ACCTNUM
+           DISPLAY "NEW ACCOUNT NUMBER: " WS-ACCOUNT-NUMBER
+           DISPLAY "ENTER LAST NAME: " WITH NO ADVANCING
+           ACCEPT WS-NEW-LASTNAME
+           DISPLAY "ENTER FIRST NAME: " WITH NO ADVANCING
+           ACCEPT WS-NEW-FIRSTNAME
+           DISPLAY "ENTER OPENING DEPOSIT: " WITH NO ADVANCING
+           ACCEPT WS-DEPOSIT-AMOUNT
+           DISPLAY "ENTER ACCOUNT TYPE (C-CHECKING, S-SAVINGS): "
+               WITH NO ADVANCING
+           ACCEPT WS-NEW-ACCOUNT-TYPE
+           MOVE WS-ACCOUNT-NUMBER  TO CLIENT-ACCTNUM
+           MOVE WS-NEW-LASTNAME    TO CLIENT-LASTNAME
+           MOVE WS-NEW-FIRSTNAME   TO CLIENT-FIRSTNAME
+           MOVE WS-DEPOSIT-AMOUNT  TO CLIENT-BALANCE
+           MOVE ZERO               TO CLIENT-OVERDRAFT-LIMIT
+           MOVE WS-NEW-ACCOUNT-TYPE TO CLIENT-ACCOUNT-TYPE
+           WRITE CLIENT-RECORD
+              INVALID KEY
+                 DISPLAY "ERROR OPENING ACCOUNT " WS-ACCOUNT-NUMBER
+              NOT INVALID KEY
+                 DISPLAY "ACCOUNT OPENED. ACCOUNT NUMBER: "
+                  WS-ACCOUNT-NUMBER
+           END-WRITE.
+           DISPLAY " ".
+
+       160-CLOSE-ACCOUNT.
+           DISPLAY "ENTER ACCOUNT NUMBER TO CLOSE: " WITH NO ADVANCING.
+           ACCEPT WS-ACCOUNT-NUMBER.
+           PERFORM 200-SEARCH-ACCOUNT
+           IF WS-ACCOUNT-FOUND-SWITCH = "Y"
+              IF CLIENT-BALANCE = ZERO
+                 DELETE CLIENT-FILE
+                    INVALID KEY
+                       DISPLAY "ERROR CLOSING ACCOUNT"
+                    NOT INVALID KEY
+                       DISPLAY "ACCOUNT CLOSED"
+                 END-DELETE
+              ELSE
+                 DISPLAY "BALANCE MUST BE ZERO TO CLOSE THIS ACCOUNT"
+           ELSE
+              DISPLAY "ACCOUNT NOT FOUND".
+           DISPLAY " ".
+
+       170-TRANSFER-FUNDS.
+           DISPLAY "ENTER FROM ACCOUNT NUMBER: " WITH NO ADVANCING.
+           ACCEPT WS-ACCOUNT-NUMBER.
+           MOVE WS-ACCOUNT-NUMBER TO WS-XFER-FROM-ACCTNUM
+           PERFORM 200-SEARCH-ACCOUNT
+           IF WS-ACCOUNT-FOUND-SWITCH NOT = "Y"
+              DISPLAY "FROM ACCOUNT NOT FOUND"
+           ELSE
+              DISPLAY "ENTER TO ACCOUNT NUMBER: " WITH NO ADVANCING
+              ACCEPT WS-ACCOUNT-NUMBER
+              MOVE WS-ACCOUNT-NUMBER TO WS-XFER-TO-ACCTNUM
+              IF WS-XFER-TO-ACCTNUM = WS-XFER-FROM-ACCTNUM
+                 DISPLAY "FROM AND TO ACCOUNTS MUST BE DIFFERENT"
+              ELSE
+                 PERFORM 200-SEARCH-ACCOUNT
+                 IF WS-ACCOUNT-FOUND-SWITCH NOT = "Y"
+                    DISPLAY "TO ACCOUNT NOT FOUND"
+                 ELSE
+                    DISPLAY "ENTER TRANSFER AMOUNT: " WITH NO ADVANCING
+                    ACCEPT WS-XFER-AMOUNT
+                    PERFORM 175-POST-TRANSFER.
+           DISPLAY " ".
+
+       175-POST-TRANSFER.
+           MOVE WS-XFER-FROM-ACCTNUM TO WS-ACCOUNT-NUMBER
+           PERFORM 200-SEARCH-ACCOUNT
+           MOVE CLIENT-BALANCE TO WS-TRANS-BEFORE-BALANCE
+           MOVE WS-XFER-AMOUNT TO WS-DEBIT-AMOUNT
+           PERFORM 135-DEBIT-WITH-OVERDRAFT
+           IF WS-DEBIT-OK-SWITCH NOT = "Y"
+              DISPLAY "INSUFFICIENT FUNDS IN FROM ACCOUNT"
+              DISPLAY "TRANSFER CANCELLED"
+              MOVE "XFER-NSF"         TO WS-TRANS-ACTIVITY
+              MOVE WS-XFER-AMOUNT     TO WS-TRANS-AMOUNT
+              MOVE WS-TRANS-BEFORE-BALANCE TO WS-TRANS-AFTER-BALANCE
+              MOVE ZERO               TO WS-TRANS-FEE-AMOUNT
+              PERFORM 140-WRITE-TRANSACTION-RECORD
+           ELSE
+              PERFORM 400-UPDATE-FILE
+              MOVE "XFER-OUT"         TO WS-TRANS-ACTIVITY
+              MOVE WS-XFER-AMOUNT     TO WS-TRANS-AMOUNT
+              MOVE CLIENT-BALANCE     TO WS-TRANS-AFTER-BALANCE
+              MOVE WS-OD-FEE-CHARGED  TO WS-TRANS-FEE-AMOUNT
+              PERFORM 140-WRITE-TRANSACTION-RECORD
+
+              MOVE WS-XFER-TO-ACCTNUM TO WS-ACCOUNT-NUMBER
+              PERFORM 200-SEARCH-ACCOUNT
+              MOVE CLIENT-BALANCE TO WS-TRANS-BEFORE-BALANCE
+              ADD WS-XFER-AMOUNT TO CLIENT-BALANCE
+              PERFORM 400-UPDATE-FILE
+              MOVE "XFER-IN"          TO WS-TRANS-ACTIVITY
+              MOVE WS-XFER-AMOUNT     TO WS-TRANS-AMOUNT
+              MOVE CLIENT-BALANCE     TO WS-TRANS-AFTER-BALANCE
+              MOVE ZERO               TO WS-TRANS-FEE-AMOUNT
+              PERFORM 140-WRITE-TRANSACTION-RECORD
+
+              DISPLAY "TRANSFER COMPLETE".
+
+       180-PRINT-STATEMENT.
+           DISPLAY "ENTER ACCOUNT NUMBER: " WITH NO ADVANCING.
+           ACCEPT WS-ACCOUNT-NUMBER.
+           PERFORM 200-SEARCH-ACCOUNT
+           IF WS-ACCOUNT-FOUND-SWITCH = "Y"
+              MOVE CLIENT-BALANCE TO WS-DISPLAY-BALANCE
+              MOVE FUNCTION CURRENT-DATE TO WS-STMT-TIMESTAMP
+              MOVE WS-STMT-TIMESTAMP(1:8) TO WS-STMT-DATE
+              MOVE SPACES TO STATEMENT-RECORD
+              WRITE STATEMENT-RECORD
+              MOVE "ACCOUNT STATEMENT" TO STATEMENT-RECORD
+              WRITE STATEMENT-RECORD
+              MOVE SPACES TO STATEMENT-RECORD
+              STRING
+                  "DATE: "            DELIMITED BY SIZE
+                  WS-STMT-DATE        DELIMITED BY SIZE
+                  INTO STATEMENT-RECORD
+              END-STRING
+              WRITE STATEMENT-RECORD
+              MOVE SPACES TO STATEMENT-RECORD
+              STRING
+                  "ACCOUNT NUMBER: "  DELIMITED BY SIZE
+                  WS-ACCOUNT-NUMBER   DELIMITED BY SIZE
+                  INTO STATEMENT-RECORD
+              END-STRING
+              WRITE STATEMENT-RECORD
+              MOVE SPACES TO STATEMENT-RECORD
+              STRING
+                  "ACCOUNT HOLDER: "              DELIMITED BY SIZE
+                  FUNCTION TRIM (CLIENT-FIRSTNAME) DELIMITED BY SIZE
+                  " "                             DELIMITED BY SIZE
+                  FUNCTION TRIM (CLIENT-LASTNAME)  DELIMITED BY SIZE
+                  INTO STATEMENT-RECORD
+              END-STRING
+              WRITE STATEMENT-RECORD
+              MOVE SPACES TO STATEMENT-RECORD
+              STRING
+                  "CURRENT BALANCE: "  DELIMITED BY SIZE
+                  WS-DISPLAY-BALANCE   DELIMITED BY SIZE
+                  INTO STATEMENT-RECORD
+              END-STRING
+              WRITE STATEMENT-RECORD
+              MOVE SPACES TO STATEMENT-RECORD
+              WRITE STATEMENT-RECORD
+              DISPLAY "STATEMENT WRITTEN TO statement.txt"
+           ELSE
               DISPLAY "ACCOUNT NOT FOUND".
-          
            DISPLAY " ".
 
        200-SEARCH-ACCOUNT.
-           SET TABLE-INDEX TO 1
-           SEARCH CLIENT-ENTRY
-              AT END SET TABLE-INDEX TO 101
-              WHEN CLIENT-ACCTNUM-T(TABLE-INDEX) = WS-ACCOUNT-NUMBER
-                 CONTINUE
-           END-SEARCH.
-       
-       300-INITIALIZE.
-           OPEN INPUT CLIENT-FILE
-           PERFORM 310-READ-CLIENT-FILE
-              UNTIL END-OF-FILE = "Y"
-           CLOSE CLIENT-FILE.
-       
-       310-READ-CLIENT-FILE.
-           READ CLIENT-FILE 
-              AT END MOVE "Y" TO END-OF-FILE
-              NOT AT END 
-                 MOVE CLIENT-ACCTNUM TO CLIENT-ACCTNUM-T(TABLE-INDEX)
-                 MOVE CLIENT-LASTNAME TO CLIENT-LASTNAME-T(TABLE-INDEX)
-                 MOVE CLIENT-FIRSTNAME TO
-                  CLIENT-FIRSTNAME-T(TABLE-INDEX)
-                 MOVE FUNCTION NUMVAL (CLIENT-BALANCE) TO
-                  CLIENT-BALANCE-T(TABLE-INDEX)
-                 ADD 1 TO TABLE-INDEX
+           MOVE WS-ACCOUNT-NUMBER TO CLIENT-ACCTNUM
+           READ CLIENT-FILE
+              INVALID KEY MOVE "N" TO WS-ACCOUNT-FOUND-SWITCH
+              NOT INVALID KEY MOVE "Y" TO WS-ACCOUNT-FOUND-SWITCH
            END-READ.
 
-       400-UPDATE-FILE.
-           OPEN OUTPUT CLIENT-FILE
-           PERFORM 410-REWRITE-CLIENT-FILE
-           CLOSE CLIENT-FILE.
+       210-FIND-NEXT-ACCTNUM.
+           MOVE ZERO TO WS-MAX-ACCTNUM
+           MOVE "N" TO WS-SCAN-EOF-SWITCH
+           MOVE LOW-VALUES TO CLIENT-ACCTNUM
+           START CLIENT-FILE KEY IS NOT LESS THAN CLIENT-ACCTNUM
+              INVALID KEY MOVE "Y" TO WS-SCAN-EOF-SWITCH
+           END-START
+           PERFORM 220-SCAN-NEXT-ACCOUNT UNTIL WS-SCAN-EOF-SWITCH = "Y"
+           ADD 1 TO WS-MAX-ACCTNUM
+           MOVE WS-MAX-ACCTNUM TO WS-ACCOUNT-NUMBER.
 
-       410-REWRITE-CLIENT-FILE.
-           PERFORM VARYING TABLE-INDEX FROM 1 BY 1 UNTIL
-            TABLE-INDEX > 100 OR CLIENT-ACCTNUM-T(TABLE-INDEX) = SPACES
-               MOVE CLIENT-ACCTNUM-T(TABLE-INDEX) TO CLIENT-ACCTNUM
-               MOVE CLIENT-LASTNAME-T(TABLE-INDEX) TO CLIENT-LASTNAME
-               MOVE CLIENT-FIRSTNAME-T(TABLE-INDEX) TO CLIENT-FIRSTNAME
-               MOVE CLIENT-BALANCE-T(TABLE-INDEX) TO
-                WS-FORMATTED-BALANCE
-               MOVE FUNCTION NUMVAL-C(WS-FORMATTED-BALANCE) TO
-                WS-BALANCE-TEXT
-               STRING 
-                   CLIENT-ACCTNUM DELIMITED BY SIZE
-                   " " DELIMITED BY SIZE
-                   CLIENT-LASTNAME DELIMITED BY SIZE
-                   " " DELIMITED BY SIZE
-                   CLIENT-FIRSTNAME DELIMITED BY SIZE
-                   " " DELIMITED BY SIZE
-                   WS-BALANCE-TEXT DELIMITED BY SIZE
-                   INTO CLIENT-RECORD
-               END-STRING
-               WRITE CLIENT-RECORD
-           END-PERFORM.
+       220-SCAN-NEXT-ACCOUNT.
+           READ CLIENT-FILE NEXT RECORD
+              AT END
+                 MOVE "Y" TO WS-SCAN-EOF-SWITCH
+              NOT AT END
+                 COMPUTE WS-ACCTNUM-NUMVAL-CHECK =
+                  FUNCTION TEST-NUMVAL (CLIENT-ACCTNUM)
+                 IF WS-ACCTNUM-NUMVAL-CHECK = ZERO
+                    IF FUNCTION NUMVAL(CLIENT-ACCTNUM) > WS-MAX-ACCTNUM
+                       MOVE FUNCTION NUMVAL(CLIENT-ACCTNUM) TO
+                        WS-MAX-ACCTNUM
+                    END-IF
+                 END-IF
+           END-READ.
+
+       300-INITIALIZE.
+           OPEN I-O CLIENT-FILE.
+
+       400-UPDATE-FILE.
+           REWRITE CLIENT-RECORD
+              INVALID KEY DISPLAY "ERROR UPDATING ACCOUNT RECORD"
+           END-REWRITE.
