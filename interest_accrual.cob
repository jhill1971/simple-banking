@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. interest_accrual.
+       AUTHOR. James Hill.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENT-FILE ASSIGN TO "client-data.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLIENT-ACCTNUM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENT-FILE.
+           COPY CLIENTREC.
+
+       WORKING-STORAGE SECTION.
+       77 END-OF-FILE                  PIC X        VALUE "N".
+       77 WS-INTEREST-RATE             PIC 9V9(4)   VALUE 0.0025.
+       77 WS-INTEREST-AMOUNT           PIC S9(7)V99 VALUE ZERO.
+       77 WS-TOTAL-INTEREST            PIC S9(9)V99 VALUE ZERO.
+       77 WS-ACCOUNTS-CREDITED         PIC 9(5)     VALUE ZERO.
+       77 WS-DISPLAY-TOTAL             PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       000-MAIN-FUNCTION.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-ACCOUNTS
+              UNTIL END-OF-FILE = "Y"
+           PERFORM 900-TERMINATE.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN I-O CLIENT-FILE
+           DISPLAY "MONTHLY INTEREST ACCRUAL - SAVINGS ACCOUNTS"
+           PERFORM 210-READ-CLIENT-FILE.
+
+       200-PROCESS-ACCOUNTS.
+           IF CLIENT-ACCOUNT-TYPE = "S"
+              PERFORM 220-POST-INTEREST
+           END-IF
+           PERFORM 210-READ-CLIENT-FILE.
+
+       210-READ-CLIENT-FILE.
+           READ CLIENT-FILE NEXT RECORD
+              AT END MOVE "Y" TO END-OF-FILE
+           END-READ.
+
+       220-POST-INTEREST.
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+            CLIENT-BALANCE * WS-INTEREST-RATE
+           ADD WS-INTEREST-AMOUNT TO CLIENT-BALANCE
+           ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST
+           ADD 1 TO WS-ACCOUNTS-CREDITED
+           REWRITE CLIENT-RECORD
+              INVALID KEY
+                 DISPLAY "ERROR POSTING INTEREST TO " CLIENT-ACCTNUM
+           END-REWRITE.
+
+       900-TERMINATE.
+           CLOSE CLIENT-FILE.
+           MOVE WS-TOTAL-INTEREST TO WS-DISPLAY-TOTAL
+           DISPLAY "SAVINGS ACCOUNTS CREDITED: " WS-ACCOUNTS-CREDITED
+           DISPLAY "TOTAL INTEREST PAID: " WS-DISPLAY-TOTAL.
